@@ -4,38 +4,67 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FichierComptes ASSIGN TO "comptes.csv"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           COPY COMPTESEL.
+           COPY MVTSEL.
 
        DATA DIVISION.
        FILE SECTION.
-       FD  FichierComptes.
-       01  EnregistrementCompte.
-           05  NumeroCompte     PIC X(5).
-           05  FILLER           PIC X VALUE ",".
-           05  NomCompte        PIC X(20).
-           05  FILLER           PIC X VALUE ",".
-           05  SoldeCompte      PIC 9(6)V99.
+           COPY COMPTEFD.
+           COPY MVTFD.
 
        WORKING-STORAGE SECTION.
+       01  WS-StatusComptes     PIC XX.
+       01  WS-StatusMouvements  PIC XX.
+
        01  WS-EOF             PIC X VALUE 'N'.
            88  FIN-DE-FICHIER  VALUE 'Y'.
 
        01  WS-NumeroCompte    PIC 9(5).
        01  WS-NomCompte       PIC X(20).
-       01  WS-SoldeCompte     PIC 9(6)V99.
+       01  WS-SoldeCompte     PIC S9(6)V99 SIGN IS TRAILING SEPARATE.
        01  WS-Choix           PIC 9.
        01  WS-Montant         PIC 9(5)V99.
+       01  WS-SoldeAutorise   PIC 9(6)V99.
+
+       01  WS-SoldeTemp       PIC S9(6)V99 SIGN IS TRAILING SEPARATE.
+
+       01  WS-SoldeAvant      PIC S9(6)V99 SIGN IS TRAILING SEPARATE.
+       01  WS-SoldeApres      PIC S9(6)V99 SIGN IS TRAILING SEPARATE.
+       01  WS-TypeMouvement   PIC X(8).
+
+       01  WS-SaisieValide    PIC X VALUE 'N'.
+           88  SAISIE-VALIDE   VALUE 'Y'.
+
+       01  WS-ChoixTexte      PIC X(1).
+       01  WS-NumeroTexte     PIC X(5).
+       01  WS-MontantTexte    PIC X(8).
+       01  WS-SoldeTexte      PIC X(9).
+       01  WS-AutoriseTexte   PIC X(9).
+
+       01  WS-FichierSource      PIC X(40) VALUE "comptes.dat".
+       01  WS-FichierSauvegarde  PIC X(40) VALUE "comptes.dat.bak".
+       01  WS-CodeRetourCopie    PIC S9(9) COMP-5.
+
+       01  WS-SauvegardeOK    PIC X VALUE 'N'.
+           88  SAUVEGARDE-REUSSIE  VALUE 'Y'.
 
-       01  WS-SoldeTemp       PIC 9(6)V99.
+       01  WS-LigneCompte.
+           05  WS-LC-NumeroCompte   PIC X(5).
+           05  WS-LC-NomCompte      PIC X(20).
+           05  WS-LC-SoldeCompte    PIC S9(6)V99 SIGN IS TRAILING
+                                    SEPARATE.
+           05  WS-LC-Statut         PIC X.
+           05  WS-LC-SoldeAutorise  PIC 9(6)V99.
+
+           COPY MVTWS.
 
        PROCEDURE DIVISION.
 
        PROCEDURE-PRINCIPALE.
-           PERFORM MENU.
+           PERFORM MENU-PRINCIPAL.
            STOP RUN.
 
-       MENU.
+       MENU-PRINCIPAL.
            DISPLAY "**********************".
            DISPLAY "* Gestion Bancaire  *".
            DISPLAY "**********************".
@@ -44,8 +73,20 @@
            DISPLAY "3. Retirer de l'Argent".
            DISPLAY "4. Afficher Info Compte".
            DISPLAY "5. Quitter".
-           DISPLAY "Choisissez une option: ".
-           ACCEPT WS-Choix.
+           DISPLAY "6. Cl�turer un Compte".
+
+           MOVE 'N' TO WS-SaisieValide
+           PERFORM UNTIL SAISIE-VALIDE
+               DISPLAY "Choisissez une option: "
+               ACCEPT WS-ChoixTexte
+               IF WS-ChoixTexte NOT = SPACES
+                   AND FUNCTION TRIM(WS-ChoixTexte) IS NUMERIC
+                   MOVE WS-ChoixTexte TO WS-Choix
+                   MOVE 'Y' TO WS-SaisieValide
+               ELSE
+                   DISPLAY "Valeur invalide."
+               END-IF
+           END-PERFORM.
 
            EVALUATE WS-Choix
                WHEN 1
@@ -58,91 +99,315 @@
                    PERFORM AFFICHER-COMPTE
                WHEN 5
                    STOP RUN
+               WHEN 6
+                   PERFORM CLOTURER-COMPTE
                WHEN OTHER
                    DISPLAY "Choix invalide. Veuillez r�essayer."
-                   PERFORM MENU
+                   PERFORM MENU-PRINCIPAL
            END-EVALUATE.
 
        CREER-COMPTE.
-           DISPLAY "Entrez le Num�ro de Compte: ".
-           ACCEPT WS-NumeroCompte.
+           MOVE 'N' TO WS-SaisieValide
+           PERFORM UNTIL SAISIE-VALIDE
+               DISPLAY "Entrez le Num�ro de Compte: "
+               ACCEPT WS-NumeroTexte
+               IF WS-NumeroTexte NOT = SPACES
+                   AND FUNCTION TRIM(WS-NumeroTexte) IS NUMERIC
+                   MOVE WS-NumeroTexte TO WS-NumeroCompte
+                   MOVE 'Y' TO WS-SaisieValide
+               ELSE
+                   DISPLAY "Valeur invalide."
+               END-IF
+           END-PERFORM.
+
            DISPLAY "Entrez le Nom du Compte: ".
            ACCEPT WS-NomCompte.
-           DISPLAY "Entrez le Solde Initial: ".
-           ACCEPT WS-SoldeCompte.
 
-           OPEN EXTEND FichierComptes
-           MOVE WS-NumeroCompte TO NumeroCompte
-           MOVE WS-NomCompte TO NomCompte
-           MOVE WS-SoldeCompte TO SoldeCompte
-           WRITE EnregistrementCompte
-           CLOSE FichierComptes.
+           MOVE 'N' TO WS-SaisieValide
+           PERFORM UNTIL SAISIE-VALIDE
+               DISPLAY "Entrez le Solde Initial: "
+               ACCEPT WS-SoldeTexte
+               IF WS-SoldeTexte NOT = SPACES
+                   AND FUNCTION TEST-NUMVAL(WS-SoldeTexte) = 0
+                   COMPUTE WS-SoldeCompte =
+                       FUNCTION NUMVAL(WS-SoldeTexte)
+                   IF WS-SoldeCompte >= ZERO
+                       MOVE 'Y' TO WS-SaisieValide
+                   ELSE
+                       DISPLAY "Valeur invalide."
+                   END-IF
+               ELSE
+                   DISPLAY "Valeur invalide."
+               END-IF
+           END-PERFORM.
 
-           DISPLAY "Compte cr�� avec succ�s!".
+           MOVE 'N' TO WS-SaisieValide
+           PERFORM UNTIL SAISIE-VALIDE
+               DISPLAY "Entrez la Limite de D�couvert Autoris�e: "
+               ACCEPT WS-AutoriseTexte
+               IF WS-AutoriseTexte NOT = SPACES
+                   AND FUNCTION TEST-NUMVAL(WS-AutoriseTexte) = 0
+                   COMPUTE WS-SoldeAutorise =
+                       FUNCTION NUMVAL(WS-AutoriseTexte)
+                   MOVE 'Y' TO WS-SaisieValide
+               ELSE
+                   DISPLAY "Valeur invalide."
+               END-IF
+           END-PERFORM.
 
-       DEPOSER.
-           DISPLAY "Entrez le Num�ro de Compte: ".
-           ACCEPT WS-NumeroCompte.
-           DISPLAY "Entrez le Montant � D�poser: ".
-           ACCEPT WS-Montant.
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT FichierComptes
+           IF WS-StatusComptes = "35"
+               MOVE 'Y' TO WS-EOF
+           ELSE
+               PERFORM READ-COMPTE
+               CLOSE FichierComptes
+           END-IF.
 
-           OPEN I-O FichierComptes
-           PERFORM READ-COMPTE
-           IF FIN-DE-FICHIER
-               DISPLAY "Compte non trouv�."
+           IF NOT FIN-DE-FICHIER
+               DISPLAY "Erreur: ce num�ro de compte existe d�j�."
            ELSE
-               PERFORM CONVERTIR-SOLDE
-               ADD WS-Montant TO WS-SoldeCompte
-               PERFORM ECRIRE-COMPTE
-               DISPLAY "D�p�t effectu� avec succ�s!"
+               MOVE WS-NumeroCompte TO WS-LC-NumeroCompte
+               MOVE WS-NomCompte TO WS-LC-NomCompte
+               MOVE WS-SoldeCompte TO WS-LC-SoldeCompte
+               MOVE "A" TO WS-LC-Statut
+               MOVE WS-SoldeAutorise TO WS-LC-SoldeAutorise
+
+               OPEN I-O FichierComptes
+               IF WS-StatusComptes = "35"
+                   OPEN OUTPUT FichierComptes
+                   CLOSE FichierComptes
+                   OPEN I-O FichierComptes
+               END-IF
+               MOVE WS-LigneCompte TO EnregistrementCompte
+               WRITE EnregistrementCompte
+               CLOSE FichierComptes
+
+               DISPLAY "Compte cr�� avec succ�s!"
            END-IF.
-           CLOSE FichierComptes.
 
-       RETIRER.
-           DISPLAY "Entrez le Num�ro de Compte: ".
-           ACCEPT WS-NumeroCompte.
-           DISPLAY "Entrez le Montant � Retirer: ".
-           ACCEPT WS-Montant.
+       DEPOSER.
+           MOVE 'N' TO WS-SaisieValide
+           PERFORM UNTIL SAISIE-VALIDE
+               DISPLAY "Entrez le Num�ro de Compte: "
+               ACCEPT WS-NumeroTexte
+               IF WS-NumeroTexte NOT = SPACES
+                   AND FUNCTION TRIM(WS-NumeroTexte) IS NUMERIC
+                   MOVE WS-NumeroTexte TO WS-NumeroCompte
+                   MOVE 'Y' TO WS-SaisieValide
+               ELSE
+                   DISPLAY "Valeur invalide."
+               END-IF
+           END-PERFORM.
 
-           OPEN I-O FichierComptes
-           PERFORM READ-COMPTE
-           IF FIN-DE-FICHIER
-               DISPLAY "Compte non trouv�."
-           ELSE
-               PERFORM CONVERTIR-SOLDE
-               IF WS-Montant > WS-SoldeCompte
-                   DISPLAY "Solde insuffisant! Retrait impossible."
+           MOVE 'N' TO WS-SaisieValide
+           PERFORM UNTIL SAISIE-VALIDE
+               DISPLAY "Entrez le Montant � D�poser: "
+               ACCEPT WS-MontantTexte
+               IF WS-MontantTexte NOT = SPACES
+                   AND FUNCTION TEST-NUMVAL(WS-MontantTexte) = 0
+                   COMPUTE WS-Montant = FUNCTION NUMVAL(WS-MontantTexte)
+                   MOVE 'Y' TO WS-SaisieValide
+               ELSE
+                   DISPLAY "Valeur invalide."
+               END-IF
+           END-PERFORM.
+
+           PERFORM SAUVEGARDER-COMPTES.
+
+           IF SAUVEGARDE-REUSSIE
+               MOVE 'N' TO WS-EOF
+               OPEN I-O FichierComptes
+               IF WS-StatusComptes = "35"
+                   MOVE 'Y' TO WS-EOF
                ELSE
-                   SUBTRACT WS-Montant FROM WS-SoldeCompte
+                   PERFORM READ-COMPTE
+               END-IF
+
+               IF FIN-DE-FICHIER
+                   DISPLAY "Compte non trouv�."
+               ELSE IF COMPTE-CLOTURE
+                   DISPLAY "Compte cl�tur�. Op�ration refus�e."
+               ELSE
+                   PERFORM CONVERTIR-SOLDE
+                   MOVE WS-SoldeCompte TO WS-SoldeAvant
+                   ADD WS-Montant TO WS-SoldeCompte
+                   MOVE WS-SoldeCompte TO WS-SoldeApres
                    PERFORM ECRIRE-COMPTE
-                   DISPLAY "Retrait effectu� avec succ�s!"
+                   MOVE "DEPOT" TO WS-TypeMouvement
+                   PERFORM ECRIRE-MOUVEMENT
+                   DISPLAY "D�p�t effectu� avec succ�s!"
+               END-IF
+               END-IF
+
+               IF WS-StatusComptes NOT = "35"
+                   CLOSE FichierComptes
+               END-IF
+           END-IF.
+
+       RETIRER.
+           MOVE 'N' TO WS-SaisieValide
+           PERFORM UNTIL SAISIE-VALIDE
+               DISPLAY "Entrez le Num�ro de Compte: "
+               ACCEPT WS-NumeroTexte
+               IF WS-NumeroTexte NOT = SPACES
+                   AND FUNCTION TRIM(WS-NumeroTexte) IS NUMERIC
+                   MOVE WS-NumeroTexte TO WS-NumeroCompte
+                   MOVE 'Y' TO WS-SaisieValide
+               ELSE
+                   DISPLAY "Valeur invalide."
+               END-IF
+           END-PERFORM.
+
+           MOVE 'N' TO WS-SaisieValide
+           PERFORM UNTIL SAISIE-VALIDE
+               DISPLAY "Entrez le Montant � Retirer: "
+               ACCEPT WS-MontantTexte
+               IF WS-MontantTexte NOT = SPACES
+                   AND FUNCTION TEST-NUMVAL(WS-MontantTexte) = 0
+                   COMPUTE WS-Montant = FUNCTION NUMVAL(WS-MontantTexte)
+                   MOVE 'Y' TO WS-SaisieValide
+               ELSE
+                   DISPLAY "Valeur invalide."
+               END-IF
+           END-PERFORM.
+
+           PERFORM SAUVEGARDER-COMPTES.
+
+           IF SAUVEGARDE-REUSSIE
+               MOVE 'N' TO WS-EOF
+               OPEN I-O FichierComptes
+               IF WS-StatusComptes = "35"
+                   MOVE 'Y' TO WS-EOF
+               ELSE
+                   PERFORM READ-COMPTE
+               END-IF
+
+               IF FIN-DE-FICHIER
+                   DISPLAY "Compte non trouv�."
+               ELSE IF COMPTE-CLOTURE
+                   DISPLAY "Compte cl�tur�. Op�ration refus�e."
+               ELSE
+                   PERFORM CONVERTIR-SOLDE
+                   IF WS-Montant > WS-SoldeCompte + SoldeAutorise
+                       DISPLAY "Solde insuffisant! Retrait impossible."
+                   ELSE
+                       MOVE WS-SoldeCompte TO WS-SoldeAvant
+                       SUBTRACT WS-Montant FROM WS-SoldeCompte
+                       MOVE WS-SoldeCompte TO WS-SoldeApres
+                       PERFORM ECRIRE-COMPTE
+                       MOVE "RETRAIT" TO WS-TypeMouvement
+                       PERFORM ECRIRE-MOUVEMENT
+                       DISPLAY "Retrait effectu� avec succ�s!"
+                   END-IF
+               END-IF
+               END-IF
+
+               IF WS-StatusComptes NOT = "35"
+                   CLOSE FichierComptes
                END-IF
            END-IF.
-           CLOSE FichierComptes.
 
        AFFICHER-COMPTE.
-           DISPLAY "Entrez le Num�ro de Compte: ".
-           ACCEPT WS-NumeroCompte.
+           MOVE 'N' TO WS-SaisieValide
+           PERFORM UNTIL SAISIE-VALIDE
+               DISPLAY "Entrez le Num�ro de Compte: "
+               ACCEPT WS-NumeroTexte
+               IF WS-NumeroTexte NOT = SPACES
+                   AND FUNCTION TRIM(WS-NumeroTexte) IS NUMERIC
+                   MOVE WS-NumeroTexte TO WS-NumeroCompte
+                   MOVE 'Y' TO WS-SaisieValide
+               ELSE
+                   DISPLAY "Valeur invalide."
+               END-IF
+           END-PERFORM.
 
+           MOVE 'N' TO WS-EOF
            OPEN INPUT FichierComptes
-           PERFORM READ-COMPTE
+           IF WS-StatusComptes = "35"
+               MOVE 'Y' TO WS-EOF
+           ELSE
+               PERFORM READ-COMPTE
+           END-IF.
+
            IF FIN-DE-FICHIER
                DISPLAY "Compte non trouv�."
+           ELSE IF COMPTE-CLOTURE
+               DISPLAY "Compte cl�tur�. Op�ration refus�e."
            ELSE
                DISPLAY "Num�ro de Compte: " NumeroCompte
                DISPLAY "Nom du Compte: " NomCompte
                DISPLAY "Solde du Compte: " SoldeCompte
+               DISPLAY "D�couvert Autoris�: " SoldeAutorise
+           END-IF
+           END-IF.
+
+           IF WS-StatusComptes NOT = "35"
+               CLOSE FichierComptes
+           END-IF.
+
+       CLOTURER-COMPTE.
+           MOVE 'N' TO WS-SaisieValide
+           PERFORM UNTIL SAISIE-VALIDE
+               DISPLAY "Entrez le Num�ro de Compte: "
+               ACCEPT WS-NumeroTexte
+               IF WS-NumeroTexte NOT = SPACES
+                   AND FUNCTION TRIM(WS-NumeroTexte) IS NUMERIC
+                   MOVE WS-NumeroTexte TO WS-NumeroCompte
+                   MOVE 'Y' TO WS-SaisieValide
+               ELSE
+                   DISPLAY "Valeur invalide."
+               END-IF
+           END-PERFORM.
+
+           MOVE 'N' TO WS-EOF
+           OPEN I-O FichierComptes
+           IF WS-StatusComptes = "35"
+               MOVE 'Y' TO WS-EOF
+           ELSE
+               PERFORM READ-COMPTE
+           END-IF.
+
+           IF FIN-DE-FICHIER
+               DISPLAY "Compte non trouv�."
+           ELSE IF COMPTE-CLOTURE
+               DISPLAY "Compte d�j� cl�tur�."
+           ELSE
+               PERFORM CONVERTIR-SOLDE
+               IF WS-SoldeCompte NOT = ZERO
+                   DISPLAY "Solde non nul. Cl�ture impossible."
+               ELSE
+                   MOVE "C" TO Statut
+                   REWRITE EnregistrementCompte
+                   DISPLAY "Compte cl�tur� avec succ�s!"
+               END-IF
+           END-IF
+           END-IF.
+
+           IF WS-StatusComptes NOT = "35"
+               CLOSE FichierComptes
+           END-IF.
+
+       SAUVEGARDER-COMPTES.
+           CALL "CBL_COPY_FILE" USING WS-FichierSource
+                                       WS-FichierSauvegarde
+               RETURNING WS-CodeRetourCopie
+           END-CALL
+           IF WS-CodeRetourCopie = 0
+               MOVE 'Y' TO WS-SauvegardeOK
+           ELSE
+               MOVE 'N' TO WS-SauvegardeOK
+               DISPLAY "Sauvegarde de comptes.dat impossible. "
+                   "Op�ration annul�e."
            END-IF.
-           CLOSE FichierComptes.
 
        READ-COMPTE.
-           READ FichierComptes INTO EnregistrementCompte
-               AT END
+           MOVE WS-NumeroCompte TO NumeroCompte
+           READ FichierComptes
+               INVALID KEY
                    MOVE 'Y' TO WS-EOF
-               NOT AT END
-                   IF NumeroCompte NOT = WS-NumeroCompte
-                       PERFORM READ-COMPTE
-                   END-IF
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-EOF
            END-READ.
 
        CONVERTIR-SOLDE.
@@ -152,3 +417,21 @@
        ECRIRE-COMPTE.
            MOVE WS-SoldeCompte TO SoldeCompte
            REWRITE EnregistrementCompte.
+
+       ECRIRE-MOUVEMENT.
+           ACCEPT WS-LM-Date FROM DATE YYYYMMDD
+           MOVE WS-NumeroCompte TO WS-LM-NumeroCompte
+           MOVE WS-TypeMouvement TO WS-LM-Type
+           MOVE WS-Montant TO WS-LM-Montant
+           MOVE WS-SoldeAvant TO WS-LM-SoldeAvant
+           MOVE WS-SoldeApres TO WS-LM-SoldeApres
+
+           OPEN EXTEND MouvementsJournal
+           IF WS-StatusMouvements = "35"
+               OPEN OUTPUT MouvementsJournal
+               CLOSE MouvementsJournal
+               OPEN EXTEND MouvementsJournal
+           END-IF
+           MOVE WS-LigneMouvement TO EnregistrementMouvement
+           WRITE EnregistrementMouvement
+           CLOSE MouvementsJournal.
