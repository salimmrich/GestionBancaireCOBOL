@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InteretsBatch.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY COMPTESEL.
+           COPY MVTSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY COMPTEFD.
+           COPY MVTFD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-StatusComptes     PIC XX.
+       01  WS-StatusMouvements  PIC XX.
+
+       01  WS-EOF             PIC X VALUE 'N'.
+           88  FIN-DE-FICHIER  VALUE 'Y'.
+
+       01  WS-TauxInteret     PIC 9V9(4)   VALUE 0.0025.
+       01  WS-Interet         PIC S9(6)V99 SIGN IS TRAILING SEPARATE.
+       01  WS-SoldeAvant      PIC S9(6)V99 SIGN IS TRAILING SEPARATE.
+       01  WS-SoldeApres      PIC S9(6)V99 SIGN IS TRAILING SEPARATE.
+       01  WS-NombreTraites   PIC 9(5)     VALUE 0.
+       01  WS-NombreEdite     PIC ZZZZ9.
+
+           COPY MVTWS.
+
+       PROCEDURE DIVISION.
+
+       PROCEDURE-PRINCIPALE.
+           DISPLAY "D�but de la passe d'int�r�ts de fin de mois.".
+           OPEN I-O FichierComptes.
+           IF WS-StatusComptes NOT = "35"
+               PERFORM LIRE-SUIVANT
+               PERFORM UNTIL FIN-DE-FICHIER
+                   PERFORM TRAITER-COMPTE
+                   PERFORM LIRE-SUIVANT
+               END-PERFORM
+               CLOSE FichierComptes
+           END-IF.
+           MOVE WS-NombreTraites TO WS-NombreEdite
+           DISPLAY "Comptes cr�dit�s: " WS-NombreEdite.
+           STOP RUN.
+
+       LIRE-SUIVANT.
+           READ FichierComptes NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
+
+       TRAITER-COMPTE.
+           IF COMPTE-ACTIF
+               MOVE SoldeCompte TO WS-SoldeAvant
+               COMPUTE WS-Interet ROUNDED = SoldeCompte * WS-TauxInteret
+               ADD WS-Interet TO SoldeCompte
+               MOVE SoldeCompte TO WS-SoldeApres
+               REWRITE EnregistrementCompte
+               PERFORM ECRIRE-MOUVEMENT
+               ADD 1 TO WS-NombreTraites
+           END-IF.
+
+       ECRIRE-MOUVEMENT.
+           ACCEPT WS-LM-Date FROM DATE YYYYMMDD
+           MOVE NumeroCompte TO WS-LM-NumeroCompte
+           MOVE "INTERET" TO WS-LM-Type
+           MOVE WS-Interet TO WS-LM-Montant
+           MOVE WS-SoldeAvant TO WS-LM-SoldeAvant
+           MOVE WS-SoldeApres TO WS-LM-SoldeApres
+
+           OPEN EXTEND MouvementsJournal
+           IF WS-StatusMouvements = "35"
+               OPEN OUTPUT MouvementsJournal
+               CLOSE MouvementsJournal
+               OPEN EXTEND MouvementsJournal
+           END-IF
+           MOVE WS-LigneMouvement TO EnregistrementMouvement
+           WRITE EnregistrementMouvement
+           CLOSE MouvementsJournal.
