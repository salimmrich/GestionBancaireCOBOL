@@ -0,0 +1,3 @@
+           SELECT FichierGrandLivre ASSIGN TO "grandlivre.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-StatusGrandLivre.
