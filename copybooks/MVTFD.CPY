@@ -0,0 +1,14 @@
+       FD  MouvementsJournal.
+       01  EnregistrementMouvement.
+           05  MvtDate          PIC X(8).
+           05  FILLER           PIC X VALUE ",".
+           05  MvtNumeroCompte  PIC 9(5).
+           05  FILLER           PIC X VALUE ",".
+           05  MvtType          PIC X(8).
+           05  FILLER           PIC X VALUE ",".
+           05  MvtMontant       PIC S9(6)V99 SIGN IS TRAILING
+                                 SEPARATE.
+           05  FILLER           PIC X VALUE ",".
+           05  MvtSoldeAvant    PIC S9(6)V99 SIGN IS TRAILING SEPARATE.
+           05  FILLER           PIC X VALUE ",".
+           05  MvtSoldeApres    PIC S9(6)V99 SIGN IS TRAILING SEPARATE.
