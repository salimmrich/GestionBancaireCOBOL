@@ -0,0 +1,9 @@
+       FD  FichierComptes.
+       01  EnregistrementCompte.
+           05  NumeroCompte     PIC X(5).
+           05  NomCompte        PIC X(20).
+           05  SoldeCompte      PIC S9(6)V99 SIGN IS TRAILING SEPARATE.
+           05  Statut           PIC X.
+               88  COMPTE-ACTIF    VALUE "A".
+               88  COMPTE-CLOTURE  VALUE "C".
+           05  SoldeAutorise    PIC 9(6)V99.
