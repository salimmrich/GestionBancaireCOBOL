@@ -0,0 +1,5 @@
+       FD  FichierGrandLivre.
+       01  EnregistrementGrandLivre.
+           05  GL-NumeroCompte  PIC 9(5).
+           05  GL-NomCompte     PIC X(20).
+           05  GL-SoldeCompte   PIC S9(6)V99 SIGN IS TRAILING SEPARATE.
