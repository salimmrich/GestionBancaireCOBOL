@@ -0,0 +1,3 @@
+           SELECT MouvementsJournal ASSIGN TO "MOUVEMENTS.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-StatusMouvements.
