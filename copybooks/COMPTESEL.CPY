@@ -0,0 +1,5 @@
+           SELECT FichierComptes ASSIGN TO "comptes.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NumeroCompte
+           FILE STATUS IS WS-StatusComptes.
