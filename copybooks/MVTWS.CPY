@@ -0,0 +1,15 @@
+       01  WS-LigneMouvement.
+           05  WS-LM-Date           PIC X(8).
+           05  FILLER               PIC X VALUE ",".
+           05  WS-LM-NumeroCompte   PIC 9(5).
+           05  FILLER               PIC X VALUE ",".
+           05  WS-LM-Type           PIC X(8).
+           05  FILLER               PIC X VALUE ",".
+           05  WS-LM-Montant        PIC S9(6)V99 SIGN IS TRAILING
+                                     SEPARATE.
+           05  FILLER               PIC X VALUE ",".
+           05  WS-LM-SoldeAvant     PIC S9(6)V99 SIGN IS TRAILING
+                                     SEPARATE.
+           05  FILLER               PIC X VALUE ",".
+           05  WS-LM-SoldeApres     PIC S9(6)V99 SIGN IS TRAILING
+                                     SEPARATE.
