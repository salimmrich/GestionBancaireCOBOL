@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RapportBalance.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY COMPTESEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY COMPTEFD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-StatusComptes   PIC XX.
+
+       01  WS-EOF             PIC X VALUE 'N'.
+           88  FIN-DE-FICHIER  VALUE 'Y'.
+
+       01  WS-NombreComptes   PIC 9(5)      VALUE 0.
+       01  WS-TotalSolde      PIC S9(8)V99  VALUE 0.
+       01  WS-SoldeEdite      PIC -ZZZ,ZZZ,ZZ9.99.
+       01  WS-TotalEdite      PIC -ZZZ,ZZZ,ZZ9.99.
+       01  WS-NombreEdite     PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       PROCEDURE-PRINCIPALE.
+           PERFORM ENTETE-RAPPORT.
+           OPEN INPUT FichierComptes.
+           IF WS-StatusComptes NOT = "35"
+               PERFORM LIRE-SUIVANT
+               PERFORM UNTIL FIN-DE-FICHIER
+                   PERFORM IMPRIMER-LIGNE
+                   PERFORM LIRE-SUIVANT
+               END-PERFORM
+               CLOSE FichierComptes
+           END-IF.
+           PERFORM PIED-RAPPORT.
+           STOP RUN.
+
+       ENTETE-RAPPORT.
+           DISPLAY "=============================================".
+           DISPLAY "  BALANCE DE VERIFICATION - FIN DE JOURNEE".
+           DISPLAY "=============================================".
+           DISPLAY "NO COMPTE  NOM DU COMPTE          SOLDE".
+           DISPLAY "---------------------------------------------".
+
+       LIRE-SUIVANT.
+           READ FichierComptes NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
+
+       IMPRIMER-LIGNE.
+           MOVE SoldeCompte TO WS-SoldeEdite
+           DISPLAY NumeroCompte "  " NomCompte "  " WS-SoldeEdite
+           ADD SoldeCompte TO WS-TotalSolde
+           ADD 1 TO WS-NombreComptes.
+
+       PIED-RAPPORT.
+           MOVE WS-NombreComptes TO WS-NombreEdite
+           MOVE WS-TotalSolde TO WS-TotalEdite
+           DISPLAY "---------------------------------------------".
+           DISPLAY "NOMBRE DE COMPTES : " WS-NombreEdite.
+           DISPLAY "TOTAL DES SOLDES  : " WS-TotalEdite.
+           DISPLAY "=============================================".
