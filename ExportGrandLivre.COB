@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExportGrandLivre.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY COMPTESEL.
+           COPY GLEXPSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY COMPTEFD.
+           COPY GLEXPFD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-StatusComptes    PIC XX.
+       01  WS-StatusGrandLivre PIC XX.
+
+       01  WS-EOF             PIC X VALUE 'N'.
+           88  FIN-DE-FICHIER  VALUE 'Y'.
+
+       01  WS-NombreExportes  PIC 9(5) VALUE 0.
+       01  WS-NombreEdite     PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       PROCEDURE-PRINCIPALE.
+           DISPLAY "D�but de l'export pour le grand livre.".
+           OPEN INPUT FichierComptes.
+           OPEN OUTPUT FichierGrandLivre.
+
+           IF WS-StatusComptes NOT = "35"
+               AND WS-StatusGrandLivre = "00"
+               PERFORM LIRE-SUIVANT
+               PERFORM UNTIL FIN-DE-FICHIER
+                   PERFORM EXPORTER-LIGNE
+                   PERFORM LIRE-SUIVANT
+               END-PERFORM
+           END-IF.
+
+           IF WS-StatusComptes NOT = "35"
+               CLOSE FichierComptes
+           END-IF.
+           IF WS-StatusGrandLivre = "00"
+               CLOSE FichierGrandLivre
+           END-IF.
+
+           MOVE WS-NombreExportes TO WS-NombreEdite
+           DISPLAY "Comptes export�s: " WS-NombreEdite.
+           STOP RUN.
+
+       LIRE-SUIVANT.
+           READ FichierComptes NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
+
+       EXPORTER-LIGNE.
+           MOVE NumeroCompte TO GL-NumeroCompte
+           MOVE NomCompte TO GL-NomCompte
+           MOVE SoldeCompte TO GL-SoldeCompte
+           WRITE EnregistrementGrandLivre
+           ADD 1 TO WS-NombreExportes.
